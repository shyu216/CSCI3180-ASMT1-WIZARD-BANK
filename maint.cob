@@ -0,0 +1,261 @@
+      *
+      *CSCI3180 Principles of Programming Languages
+      *
+      *--- Declaration ---
+      *
+      *I declare that the assignment here submitted is original except for source
+      *material explicitly acknowledged. I also acknowledge that I am aware of
+      *University policy and regulations on honesty in academic work, and of the
+      *disciplinary guidelines and procedures applicable to breaches of such policy
+      *and regulations, as contained in the website
+      *    http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      *Assignment 1
+      *Name : YU Si Hong
+      *Student ID : 1155141630
+      *Email Addr : 1155141630@link.cuhk.edu.hk
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maint.
+       AUTHOR. YU SIHONG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO 'master.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS MS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER
+           RECORD CONTAINS 90 CHARACTERS.
+           COPY 'MRECORD.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 CHOICE PIC A.
+       01 TARGETACC PIC 9(16).
+       01 NEWNAME PIC A(20).
+       01 NEWPSWD PIC 9(6).
+       77 MS PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       WELCOME.
+           DISPLAY "#########################################".
+           DISPLAY " #                                     #".
+           DISPLAY " #       MASTER FILE MAINTENANCE       #".
+           DISPLAY " #                                     #".
+           DISPLAY "#########################################".
+
+       MAIN-MENU.
+           DISPLAY "=> PLEASE CHOOSE AN ACTION".
+           DISPLAY "=> PRESS O TO OPEN A NEW ACCOUNT".
+           DISPLAY "=> PRESS C TO CLOSE AN ACCOUNT".
+           DISPLAY "=> PRESS E TO EDIT NAME/PASSWORD".
+           DISPLAY "=> PRESS U TO UNLOCK A LOCKED ACCOUNT".
+           DISPLAY "=> PRESS M TO MIGRATE AN OLDER MASTER FILE".
+           DISPLAY "=> PRESS Q TO QUIT".
+           ACCEPT CHOICE.
+           IF CHOICE = 'O' THEN GO TO OPEN-ACCOUNT END-IF.
+           IF CHOICE = 'C' THEN GO TO CLOSE-ACCOUNT END-IF.
+           IF CHOICE = 'E' THEN GO TO EDIT-ACCOUNT END-IF.
+           IF CHOICE = 'U' THEN GO TO UNLOCK-ACCOUNT END-IF.
+           IF CHOICE = 'M' THEN GO TO MIGRATE-MASTER END-IF.
+           IF CHOICE = 'Q' THEN GO TO FAREWELL END-IF.
+           DISPLAY "=> INVALID INPUT".
+           GO TO MAIN-MENU.
+
+       OPEN-ACCOUNT.
+           DISPLAY "=> NEW ACCOUNT NUMBER".
+           ACCEPT MACC.
+           MOVE MACC TO TARGETACC.
+           OPEN INPUT MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO MAIN-MENU END-IF.
+           GO TO OPEN-DUPCHECK.
+
+       OPEN-DUPCHECK.
+           READ MASTER
+           AT END
+               CLOSE MASTER
+               GO TO OPEN-COLLECT
+           NOT AT END IF MACC = TARGETACC THEN
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT ALREADY EXISTS"
+                   GO TO MAIN-MENU
+                   END-IF
+               GO TO OPEN-DUPCHECK
+           END-READ.
+
+       OPEN-COLLECT.
+           MOVE TARGETACC TO MACC.
+           DISPLAY "=> NAME".
+           ACCEPT MNAME.
+           DISPLAY "=> PASSWORD (6 DIGITS)".
+           ACCEPT MPSWD.
+           DISPLAY "=> OPENING BALANCE".
+           ACCEPT MBALANCE.
+           DISPLAY "=> DAILY WITHDRAWAL LIMIT".
+           ACCEPT MDAILYLIMIT.
+           DISPLAY "=> HOME ATM ID".
+           ACCEPT MHOMEATM.
+           MOVE 0 TO MFAILCOUNT.
+           MOVE 'N' TO MLOCKED.
+           MOVE 'N' TO MCLOSED.
+           MOVE 0 TO MWDDATE.
+           MOVE 0 TO MWDTODAY.
+           OPEN EXTEND MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO MAIN-MENU END-IF.
+           WRITE MRECORD.
+           CLOSE MASTER.
+           DISPLAY "=> ACCOUNT OPENED".
+           GO TO MAIN-MENU.
+
+       CLOSE-ACCOUNT.
+           DISPLAY "=> ACCOUNT NUMBER TO CLOSE".
+           ACCEPT TARGETACC.
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO MAIN-MENU END-IF.
+           GO TO CLOSE-SCAN.
+
+       CLOSE-SCAN.
+           READ MASTER
+           AT END
+               DISPLAY "=> ACCOUNT NOT FOUND"
+               CLOSE MASTER
+               GO TO MAIN-MENU
+           NOT AT END IF MACC = TARGETACC THEN
+                   MOVE 'Y' TO MCLOSED
+                   REWRITE MRECORD
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT CLOSED"
+                   GO TO MAIN-MENU
+                   END-IF
+               GO TO CLOSE-SCAN
+           END-READ.
+
+       EDIT-ACCOUNT.
+           DISPLAY "=> ACCOUNT NUMBER TO EDIT".
+           ACCEPT TARGETACC.
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO MAIN-MENU END-IF.
+           GO TO EDIT-SCAN.
+
+       EDIT-SCAN.
+           READ MASTER
+           AT END
+               DISPLAY "=> ACCOUNT NOT FOUND"
+               CLOSE MASTER
+               GO TO MAIN-MENU
+           NOT AT END IF MACC = TARGETACC THEN
+                   GO TO EDIT-APPLY
+                   END-IF
+               GO TO EDIT-SCAN
+           END-READ.
+
+       EDIT-APPLY.
+           DISPLAY "=> NEW NAME (BLANK LINE TO KEEP CURRENT)".
+           MOVE SPACES TO NEWNAME.
+           ACCEPT NEWNAME.
+           IF NEWNAME NOT = SPACES THEN MOVE NEWNAME TO MNAME END-IF.
+           DISPLAY "=> NEW PASSWORD (000000 TO KEEP CURRENT)".
+           ACCEPT NEWPSWD.
+           IF NEWPSWD NOT = 0 THEN MOVE NEWPSWD TO MPSWD END-IF.
+           REWRITE MRECORD.
+           CLOSE MASTER.
+           DISPLAY "=> ACCOUNT UPDATED".
+           GO TO MAIN-MENU.
+
+       UNLOCK-ACCOUNT.
+           DISPLAY "=> ACCOUNT NUMBER TO UNLOCK".
+           ACCEPT TARGETACC.
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO MAIN-MENU END-IF.
+           GO TO UNLOCK-SCAN.
+
+       UNLOCK-SCAN.
+           READ MASTER
+           AT END
+               DISPLAY "=> ACCOUNT NOT FOUND"
+               CLOSE MASTER
+               GO TO MAIN-MENU
+           NOT AT END IF MACC = TARGETACC THEN
+                   MOVE 0 TO MFAILCOUNT
+                   MOVE 'N' TO MLOCKED
+                   REWRITE MRECORD
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT UNLOCKED"
+                   GO TO MAIN-MENU
+                   END-IF
+               GO TO UNLOCK-SCAN
+           END-READ.
+
+       MIGRATE-MASTER.
+      *One-time conversion step for a master.txt written before the
+      *current MRECORD.cpy layout: LINE SEQUENTIAL pads a line that is
+      *shorter than RECORD CONTAINS with spaces rather than zeros, so
+      *every numeric field appended to the record since the file was
+      *last written (MFAILCOUNT, MDAILYLIMIT, MHOMEATM, MWDDATE,
+      *MWDTODAY) can come back as spaces instead of a valid number,
+      *and MLOCKED/MCLOSED can come back as a space instead of 'Y' or
+      *'N'. Run this once, before any other program touches the file,
+      *whenever master.txt was last written by an older build.
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO MAIN-MENU END-IF.
+           DISPLAY "=> MIGRATING MASTER FILE".
+           GO TO MIGRATE-SCAN.
+
+       MIGRATE-SCAN.
+           READ MASTER
+           AT END
+               CLOSE MASTER
+               DISPLAY "=> MIGRATION COMPLETE"
+               GO TO MAIN-MENU
+           NOT AT END
+               IF MFAILCOUNT IS NOT NUMERIC THEN
+                   MOVE 0 TO MFAILCOUNT
+                   END-IF
+               IF MLOCKED NOT = 'Y' AND MLOCKED NOT = 'N' THEN
+                   MOVE 'N' TO MLOCKED
+                   END-IF
+               IF MDAILYLIMIT IS NOT NUMERIC THEN
+                   MOVE 0 TO MDAILYLIMIT
+                   END-IF
+               IF MCLOSED NOT = 'Y' AND MCLOSED NOT = 'N' THEN
+                   MOVE 'N' TO MCLOSED
+                   END-IF
+               IF MHOMEATM IS NOT NUMERIC THEN
+                   MOVE 0 TO MHOMEATM
+                   END-IF
+               IF MWDDATE IS NOT NUMERIC THEN
+                   MOVE 0 TO MWDDATE
+                   END-IF
+               IF MWDTODAY IS NOT NUMERIC THEN
+                   MOVE 0 TO MWDTODAY
+                   END-IF
+               REWRITE MRECORD
+               GO TO MIGRATE-SCAN
+           END-READ.
+
+       FAREWELL.
+           DISPLAY "=> DONE".
+           STOP RUN.
+
+       END PROGRAM maint.
