@@ -1,41 +1,37 @@
-      *     
+      *
       *CSCI3180 Principles of Programming Languages
-      *     
+      *
       *--- Declaration ---
-      *     
+      *
       *I declare that the assignment here submitted is original except for source
       *material explicitly acknowledged. I also acknowledge that I am aware of
       *University policy and regulations on honesty in academic work, and of the
       *disciplinary guidelines and procedures applicable to breaches of such policy
       *and regulations, as contained in the website
       *    http://www.cuhk.edu.hk/policy/academichonesty/
-      *   
+      *
       *Assignment 1
       *Name : YU Si Hong
       *Student ID : 1155141630
       *Email Addr : 1155141630@link.cuhk.edu.hk
-      *     
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. central.
        AUTHOR. YU SIHONG.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER ASSIGN TO 'master.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS MS.
-           SELECT TRANS711 ASSIGN TO 'trans711.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS T1S.
-           SELECT TRANS713 ASSIGN TO 'trans713.txt'
+      *One shared log for every ATM's transactions, tagged with the
+      *originating ATM's ID, instead of a separate hardcoded file per
+      *terminal.
+           SELECT TRANSACTIONS ASSIGN TO 'transactions.txt'
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS T3S.
-               
-           SELECT OPTIONAL SORT711 ASSIGN TO 'transSorted711.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OPTIONAL SORT713 ASSIGN TO 'transSorted713.txt'
-               ORGANIZATION IS LINE SEQUENTIAL. 
+               FILE STATUS TRANS.
+
            SELECT OPTIONAL SORTED ASSIGN TO 'transSorted.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
       *https://www.ibm.com/docs/en/cobol-zos/4.2?topic=statements-sort-statement
@@ -50,61 +46,72 @@
            SELECT OPTIONAL TEMP2 ASSIGN TO 'temp2.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
       *https://www.ibm.com/docs/en/cobol-zos/4.2?topic=statements-open-statement
-                    
+
+      *Dated archive copy of the day's transaction file, written once
+      *UMASTER has posted successfully so a rerun has somewhere safe
+      *to restart from instead of double-posting or losing data.
+           SELECT OPTIONAL ARCHIVE ASSIGN TO DYNAMIC ARCHNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Dated backup of the previous master.txt, written just before
+      *updatedMaster.txt is promoted into master.txt for the next day.
+           SELECT OPTIONAL MASTERBAK ASSIGN TO DYNAMIC MBAKNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Daily control totals, broken out by operation and by the ATM
+      *that originated the transaction, written before FAREWELL.
+           SELECT OPTIONAL RECONREPT ASSIGN TO 'reconreport.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Checkpoint marker for the batch chain below, so a rerun after a
+      *crash resumes from the last completed stage instead of
+      *reposting transactions or re-archiving a file that is already
+      *gone.
+           SELECT OPTIONAL CHECKPT ASSIGN TO 'checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS CKS.
+
        DATA DIVISION.
        FILE SECTION.
        FD MASTER
-           RECORD CONTAINS 58 CHARACTERS.
-       01 MRECORD.
-           02 MNAME PIC A(20).
-           02 MACC PIC 9(16).
-           02 MPSWD PIC 9(6).
-           02 MBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
-      
-       FD TRANS711
-           RECORD CONTAINS 29 CHARACTERS.
-       01 T1RECORD.
-              02 T1ACC PIC 9(16).
-              02 T1OPERATION PIC A(1).
-              02 T1AMOUNT PIC 9(5)V9(2).
-              02 T1TIME PIC 9(5).
-       FD TRANS713
-           RECORD CONTAINS 29 CHARACTERS.
-       01 T3RECORD.
-              02 T3ACC PIC 9(16).
-              02 T3OPERATION PIC A(1).
-              02 T3AMOUNT PIC 9(5)V9(2).
-              02 T3TIME PIC 9(5).
-
-       FD SORT711
-           RECORD CONTAINS 29 CHARACTERS.
-       01 S1RECORD.
-              02 S1ACC PIC 9(16).
-              02 S1OPERATION PIC A(1).
-              02 S1AMOUNT PIC 9(5)V9(2).
-              02 S1TIME PIC 9(5).
-       FD SORT713
-           RECORD CONTAINS 29 CHARACTERS.
-       01 S3RECORD.
-              02 S3ACC PIC 9(16).
-              02 S3OPERATION PIC A(1).
-              02 S3AMOUNT PIC 9(5)V9(2).
-              02 S3TIME PIC 9(5).
+           RECORD CONTAINS 90 CHARACTERS.
+           COPY 'MRECORD.cpy'.
+
+       FD TRANSACTIONS
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY 'TRECORD.cpy'
+               REPLACING ==XXRECORD== BY ==TRANRECORD==
+                         ==XXACC== BY ==TRANACC==
+                         ==XXOPERATION== BY ==TRANOPERATION==
+                         ==XXAMOUNT== BY ==TRANAMOUNT==
+                         ==XXTIME== BY ==TRANTIME==
+                         ==XXATMID== BY ==TRANATMID==.
+      *https://www.ibm.com/docs/en/cobol-zos/4.2?topic=data-examples-numeric-internal-representation
+
        FD SORTED
-           RECORD CONTAINS 29 CHARACTERS.
-       01 SRECORD.
-              02 SACC PIC 9(16).
-              02 SOPERATION PIC A(1).
-              02 SAMOUNT PIC 9(5)V9(2).
-              02 STIME PIC 9(5).   
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY 'TRECORD.cpy'
+               REPLACING ==XXRECORD== BY ==SRECORD==
+                         ==XXACC== BY ==SACC==
+                         ==XXOPERATION== BY ==SOPERATION==
+                         ==XXAMOUNT== BY ==SAMOUNT==
+                         ==XXTIME== BY ==STIME==
+                         ==XXATMID== BY ==SATMID==.
 
        FD UMASTER
-           RECORD CONTAINS 58 CHARACTERS.
+           RECORD CONTAINS 90 CHARACTERS.
        01 UMRECORD.
            02 UMNAME PIC A(20).
            02 UMACC PIC 9(16).
            02 UMPSWD PIC 9(6).
            02 UMBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           02 UMFAILCOUNT PIC 9(1).
+           02 UMLOCKED PIC X(1).
+           02 UMDAILYLIMIT PIC 9(7)V9(2).
+           02 UMCLOSED PIC X(1).
+           02 UMHOMEATM PIC 9(3).
+           02 UMWDDATE PIC 9(8).
+           02 UMWDTODAY PIC 9(7)V9(2).
        FD NEGREP
            RECORD CONTAINS 96 CHARACTERS.
        01 NEGRECORD.
@@ -114,140 +121,219 @@
            02 NEGACC PIC 9(16).
            02 T3 PIC A(10).
            02 NEGBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
-              
+
        SD TEMP1
-           RECORD CONTAINS 29 CHARACTERS.
+           RECORD CONTAINS 42 CHARACTERS.
        01 TP1RECORD.
               02 TP1ACC PIC 9(16).
               02 TP1OPERATION PIC A(1).
               02 TP1AMOUNT PIC 9(5)V9(2).
-              02 TP1TIME PIC 9(5).
+              02 TP1TIME PIC 9(15).
+              02 TP1ATMID PIC 9(3).
        FD TEMP2
-           RECORD CONTAINS 29 CHARACTERS.
+           RECORD CONTAINS 42 CHARACTERS.
        01 TP2RECORD.
               02 TP2ACC PIC 9(16).
               02 TP2OPERATION PIC A(1).
               02 TP2AMOUNT PIC 9(5)V9(2).
-              02 TP2TIME PIC 9(5).
-       
+              02 TP2TIME PIC 9(15).
+              02 TP2ATMID PIC 9(3).
+
+       FD ARCHIVE
+           RECORD CONTAINS 42 CHARACTERS.
+       01 ARCRECORD.
+              02 ARCACC PIC 9(16).
+              02 ARCOPERATION PIC A(1).
+              02 ARCAMOUNT PIC 9(5)V9(2).
+              02 ARCTIME PIC 9(15).
+              02 ARCATMID PIC 9(3).
+
+       FD RECONREPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RPTRECORD PIC X(80).
+
+       FD MASTERBAK
+           RECORD CONTAINS 90 CHARACTERS.
+       01 MBAKRECORD PIC X(90).
+
+       FD CHECKPT
+           RECORD CONTAINS 20 CHARACTERS.
+       01 CKRECORD PIC X(20).
+
        WORKING-STORAGE SECTION.
        77 MS PIC X(02) VALUE SPACES.
-       77 T1S PIC X(02) VALUE SPACES.
-       77 T3S PIC X(02) VALUE SPACES.
+       77 TRANS PIC X(02) VALUE SPACES.
+       01 TODAY8 PIC 9(8).
+       01 ARCHNAME PIC X(30).
+       01 MBAKNAME PIC X(30).
+       77 CKS PIC X(02) VALUE SPACES.
+       01 CHECKPOINT-STAGE PIC X(20) VALUE SPACES.
+      *Set just before the one true completion path (the end of
+      *ROLLOVER-PROMOTE-COPY) hands off to FAREWELL, so an early
+      *bail-out from CHECKFILE never wipes a genuine checkpoint left
+      *by a prior crashed run.
+       01 CHECKPOINT-CLEAR PIC X(1) VALUE 'N'.
+
+      *Control-total accumulators for the daily reconciliation report.
+      *Per-ATM totals are kept in a small table rather than a fixed
+      *pair of counters, since the number of ATMs is no longer fixed
+      *at two; ATM-TOTALS-MAX bounds how many distinct ATM-IDs one
+      *day's run can track. RECONCILE-REPORT rebuilds every one of
+      *these totals fresh from TRANSACTIONS/SORTED every time it
+      *runs, so the report is correct whether this is a normal run or
+      *one resuming from a checkpoint that skipped the stages that
+      *used to accumulate them.
+       01 ATM-TOTALS-MAX PIC 9(2) VALUE 50.
+       01 ATM-TOTALS.
+           02 ATM-ENTRY OCCURS 50 TIMES.
+               03 ATM-ENTRY-ID PIC 9(3) VALUE 0.
+               03 ATM-ENTRY-DCOUNT PIC 9(5) VALUE 0.
+               03 ATM-ENTRY-DAMOUNT PIC 9(7)V9(2) VALUE 0.
+               03 ATM-ENTRY-WCOUNT PIC 9(5) VALUE 0.
+               03 ATM-ENTRY-WAMOUNT PIC 9(7)V9(2) VALUE 0.
+               03 ATM-ENTRY-FCOUNT PIC 9(5) VALUE 0.
+               03 ATM-ENTRY-FAMOUNT PIC 9(7)V9(2) VALUE 0.
+               03 ATM-ENTRY-TCOUNT PIC 9(5) VALUE 0.
+               03 ATM-ENTRY-TAMOUNT PIC 9(7)V9(2) VALUE 0.
+       01 ATM-COUNT PIC 9(2) VALUE 0.
+       01 ATM-IDX PIC 9(2) VALUE 0.
+       01 ATM-FOUND-IDX PIC 9(2) VALUE 0.
+       01 ATMID-ED PIC ZZ9.
+       01 RPT-D-COUNT PIC 9(6) VALUE 0.
+       01 RPT-D-AMOUNT PIC 9(8)V9(2) VALUE 0.
+       01 RPT-W-COUNT PIC 9(6) VALUE 0.
+       01 RPT-W-AMOUNT PIC 9(8)V9(2) VALUE 0.
+       01 RPT-F-COUNT PIC 9(6) VALUE 0.
+       01 RPT-F-AMOUNT PIC 9(8)V9(2) VALUE 0.
+      *Transfers post as one 'X' (out) leg and one 'Y' (in) leg per
+      *transfer instead of the plain 'W'/'D' codes an ordinary
+      *withdrawal/deposit uses, so they can be reported on their own
+      *line and their two legs cross-checked against each other.
+       01 RPT-T-COUNT PIC 9(6) VALUE 0.
+       01 RPT-T-AMOUNT PIC 9(8)V9(2) VALUE 0.
+       01 RPT-TIN-COUNT PIC 9(6) VALUE 0.
+       01 RPT-TIN-AMOUNT PIC 9(8)V9(2) VALUE 0.
+       01 RPT-COUNT-ED PIC ZZZZZ9.
+       01 RPT-AMOUNT-ED PIC ZZZZZZ9.99.
 
        PROCEDURE DIVISION.
        CHECKFILE.
            OPEN INPUT MASTER.
-           IF MS NOT = "00" THEN 
+           IF MS NOT = "00" THEN
                DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
                    , MS
                CLOSE MASTER
                GO TO FAREWELL END-IF.
            CLOSE MASTER.
-           OPEN INPUT TRANS711.
-           IF T1S NOT = "00" THEN 
-               DISPLAY "=> ERROR IN OPENING TRANS711 FILE WITH STATUS "
-                   , T1S
-               CLOSE TRANS711
-               GO TO FAREWELL END-IF.
-           CLOSE TRANS711.
-           OPEN INPUT TRANS713.
-           IF T3S NOT = "00" THEN 
-               DISPLAY "=> ERROR IN OPENING TRANS713 FILE WITH STATUS "
-                   , T3S
-               CLOSE TRANS713
+           OPEN INPUT TRANSACTIONS.
+           IF TRANS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING TRANSACTIONS FILE WITH "
+                   , "STATUS ", TRANS
+               CLOSE TRANSACTIONS
                GO TO FAREWELL END-IF.
-           CLOSE TRANS713.
+           CLOSE TRANSACTIONS.
+           GO TO CHECK-RESTART.
 
-       MAIN-PROCEDURE.
-           DISPLAY "=> SORT TRANS711".
-           SORT TEMP1 ON ASCENDING KEY TP1ACC
-               ON ASCENDING KEY TP1TIME
-           USING TRANS711 GIVING SORT711.
-           DISPLAY "=> DONE".
-
-           DISPLAY "=> SORT TRANS713".
-           SORT TEMP1 ON ASCENDING KEY TP1ACC
-               ON ASCENDING KEY TP1TIME
-           USING TRANS713 GIVING SORT713.
-           DISPLAY "=> DONE".
+       CHECK-RESTART.
+      *Looks for a checkpoint left by a run that didn't reach
+      *FAREWELL, and resumes right after whichever stage it names
+      *instead of starting the chain over from READ-TRANS.
+           OPEN INPUT CHECKPT.
+           IF CKS = "00" THEN
+               READ CHECKPT
+                   AT END CONTINUE
+                   NOT AT END MOVE CKRECORD TO CHECKPOINT-STAGE
+               END-READ
+               CLOSE CHECKPT
+               END-IF.
+           IF CHECKPOINT-STAGE = "UPDATED" THEN
+               DISPLAY "=> RESUMING FROM CHECKPOINT AFTER UPDATE"
+               GO TO RECONCILE-REPORT END-IF.
+           IF CHECKPOINT-STAGE = "ARCHIVED" THEN
+      *The dated archive is already known-good at this checkpoint,
+      *so resume at the (idempotent) truncate step rather than back
+      *at ARCHIVE-TRANS, which would overwrite it with an empty copy.
+               DISPLAY "=> RESUMING FROM CHECKPOINT AFTER ARCHIVE"
+               GO TO ARCHIVE-TRUNCATE END-IF.
+           IF CHECKPOINT-STAGE = "BACKED-UP" THEN
+      *master.txt's pre-rollover backup is already safely written, so
+      *resume straight at the promote step instead of re-deriving the
+      *backup from whatever ROLLOVER-PROMOTE-COPY may have partially
+      *overwritten master.txt with.
+               DISPLAY "=> RESUMING FROM CHECKPOINT AFTER BACKUP"
+               GO TO ROLLOVER-PROMOTE END-IF.
+           IF CHECKPOINT-STAGE = "SORTED" THEN
+               DISPLAY "=> RESUMING FROM CHECKPOINT AFTER SORT"
+               GO TO OPEN-FOR-UPDATE END-IF.
+           GO TO MAIN-PROCEDURE.
 
-           DISPLAY "=> MERGE"
+       MAIN-PROCEDURE.
+           DISPLAY "=> READ TRANSACTIONS".
            OPEN OUTPUT TEMP2.
-           OPEN INPUT TRANS711.
-
-       READ711.
-           READ TRANS711
-           NOT AT END 
-               MOVE T1ACC TO TP2ACC
-               MOVE T1AMOUNT TO TP2AMOUNT
-               MOVE T1OPERATION TO TP2OPERATION
-               MOVE T1TIME TO TP2TIME
-               WRITE TP2RECORD
-               GO TO READ711
-           AT END 
-               CLOSE TRANS711
-               OPEN INPUT TRANS713
-               GO TO READ713
-           END-READ.
+           OPEN INPUT TRANSACTIONS.
+           GO TO READ-TRANS.
 
-       READ713.
-           READ TRANS713
-           NOT AT END 
-               MOVE T3ACC TO TP2ACC
-               MOVE T3AMOUNT TO TP2AMOUNT
-               MOVE T3OPERATION TO TP2OPERATION
-               MOVE T3TIME TO TP2TIME
+       READ-TRANS.
+      *Copies TRANSACTIONS to TEMP2 unchanged, ready for the sort
+      *below. Control totals are no longer built here: RECONCILE-
+      *REPORT rebuilds them itself from TRANSACTIONS/SORTED, since
+      *those two files are all that survive a checkpoint resume.
+           READ TRANSACTIONS
+           NOT AT END
+               MOVE TRANACC TO TP2ACC
+               MOVE TRANAMOUNT TO TP2AMOUNT
+               MOVE TRANOPERATION TO TP2OPERATION
+               MOVE TRANTIME TO TP2TIME
+               MOVE TRANATMID TO TP2ATMID
                WRITE TP2RECORD
-               GO TO READ711
-           AT END 
-               CLOSE TRANS713
+               GO TO READ-TRANS
+           AT END
+               CLOSE TRANSACTIONS
                CLOSE TEMP2
-               GO TO DOMERGE
+               GO TO DOSORT
            END-READ.
 
-       DOMERGE.
+       DOSORT.
+           DISPLAY "=> SORT TRANSACTIONS".
            SORT TEMP1 ON ASCENDING KEY TP1ACC
                ON ASCENDING KEY TP1TIME
            USING TEMP2 GIVING SORTED.
            DISPLAY "=> DONE".
+           MOVE "SORTED" TO CHECKPOINT-STAGE.
+           PERFORM WRITE-CHECKPOINT.
+           GO TO OPEN-FOR-UPDATE.
 
+       OPEN-FOR-UPDATE.
            DISPLAY "=> UPDATE".
            OPEN INPUT MASTER.
            OPEN OUTPUT UMASTER.
            OPEN OUTPUT NEGREP.
 
        DOUPDATE.
+      *UMBALANCE is carried straight through from MBALANCE unchanged:
+      *atms.cob's SYNC-MASTER already REWRITEs the live running
+      *balance into master.txt after every balance-affecting
+      *operation, so MBALANCE here is already current, not a stale
+      *"balance as of last night". Re-applying SORTED's amounts on
+      *top of it (as this paragraph used to, via READUPDATE) would
+      *double-count every one of today's transactions. The control
+      *totals themselves are unaffected and still rebuilt from
+      *scratch in RECONCILE-REPORT, independently of MASTER.
            READ MASTER
-           NOT AT END 
+           NOT AT END
                MOVE MACC TO UMACC
                MOVE MNAME TO UMNAME
                MOVE MPSWD TO UMPSWD
                MOVE MBALANCE TO UMBALANCE
-               OPEN INPUT SORTED
-               GO TO READUPDATE
-           AT END 
-               CLOSE MASTER
-               CLOSE UMASTER
-               CLOSE NEGREP
-               DISPLAY "=> DONE"
-               GO TO FAREWELL
-           END-READ.
-
-       READUPDATE.
-           READ SORTED
-           NOT AT END IF SACC = MACC THEN 
-                  IF SOPERATION = 'W' THEN 
-                      SUBTRACT SAMOUNT FROM UMBALANCE
-                      END-IF
-                  IF SOPERATION = 'D' THEN
-                      ADD SAMOUNT TO UMBALANCE
-                      END-IF
-                  END-IF 
-               GO TO READUPDATE
-           AT END CLOSE SORTED
+               MOVE MFAILCOUNT TO UMFAILCOUNT
+               MOVE MLOCKED TO UMLOCKED
+               MOVE MDAILYLIMIT TO UMDAILYLIMIT
+               MOVE MCLOSED TO UMCLOSED
+               MOVE MHOMEATM TO UMHOMEATM
+               MOVE MWDDATE TO UMWDDATE
+               MOVE MWDTODAY TO UMWDTODAY
                WRITE UMRECORD
-               IF UMBALANCE IS NEGATIVE THEN 
+               IF UMBALANCE IS NEGATIVE THEN
                    MOVE "Name: " TO T1
                    MOVE " Account Number: " TO T2
                    MOVE " Balance: " TO T3
@@ -257,11 +343,372 @@
                    WRITE NEGRECORD
                    END-IF
                GO TO DOUPDATE
+           AT END
+               CLOSE MASTER
+               CLOSE UMASTER
+               CLOSE NEGREP
+               DISPLAY "=> DONE"
+               MOVE "UPDATED" TO CHECKPOINT-STAGE
+               PERFORM WRITE-CHECKPOINT
+               GO TO RECONCILE-REPORT
            END-READ.
-                   
+
+       RECONCILE-REPORT.
+      *Entered from three places (normal flow out of DOUPDATE, or a
+      *checkpoint resume at "UPDATED"/"SORTED") and TRANSACTIONS and
+      *SORTED are still intact in every one of them, so the per-ATM
+      *and grand-total accumulators are rebuilt fresh from those two
+      *files right here rather than trusted from an earlier stage
+      *that a resume may have skipped.
+           DISPLAY "=> BUILD RECONCILIATION TOTALS".
+           MOVE 0 TO ATM-COUNT.
+           MOVE 0 TO RPT-D-COUNT.
+           MOVE 0 TO RPT-D-AMOUNT.
+           MOVE 0 TO RPT-W-COUNT.
+           MOVE 0 TO RPT-W-AMOUNT.
+           MOVE 0 TO RPT-F-COUNT.
+           MOVE 0 TO RPT-F-AMOUNT.
+           MOVE 0 TO RPT-T-COUNT.
+           MOVE 0 TO RPT-T-AMOUNT.
+           MOVE 0 TO RPT-TIN-COUNT.
+           MOVE 0 TO RPT-TIN-AMOUNT.
+           OPEN INPUT TRANSACTIONS.
+           GO TO RECON-SCAN-TRANS.
+
+       RECON-SCAN-TRANS.
+           READ TRANSACTIONS
+           AT END
+               CLOSE TRANSACTIONS
+               GO TO RECON-OPEN-SORTED
+           NOT AT END
+               MOVE 1 TO ATM-IDX
+               GO TO RECON-FIND-ATM
+           END-READ.
+
+       RECON-FIND-ATM.
+      *Finds the table slot for TRANATMID, adding a new one the first
+      *time an ATM-ID is seen this run; a run with more than
+      *ATM-TOTALS-MAX distinct ATM-IDs drops the per-ATM breakdown for
+      *the extras rather than indexing past the end of the table.
+           IF ATM-IDX > ATM-COUNT THEN
+               GO TO RECON-FIND-ATM-ADD END-IF.
+           IF ATM-ENTRY-ID(ATM-IDX) = TRANATMID THEN
+               MOVE ATM-IDX TO ATM-FOUND-IDX
+               GO TO RECON-FIND-ATM-DONE END-IF.
+           ADD 1 TO ATM-IDX.
+           GO TO RECON-FIND-ATM.
+
+       RECON-FIND-ATM-ADD.
+           IF ATM-COUNT >= ATM-TOTALS-MAX THEN
+               DISPLAY "=> WARNING: MORE THAN ", ATM-TOTALS-MAX,
+                   " DISTINCT ATM IDS SEEN, DROPPING PER-ATM TOTAL "
+                   , "FOR ATM ", TRANATMID
+               GO TO RECON-SCAN-TRANS END-IF.
+           ADD 1 TO ATM-COUNT.
+           MOVE ATM-COUNT TO ATM-FOUND-IDX.
+           MOVE TRANATMID TO ATM-ENTRY-ID(ATM-FOUND-IDX).
+
+       RECON-FIND-ATM-DONE.
+           IF TRANOPERATION = 'D' THEN
+               ADD 1 TO ATM-ENTRY-DCOUNT(ATM-FOUND-IDX)
+               ADD TRANAMOUNT TO ATM-ENTRY-DAMOUNT(ATM-FOUND-IDX)
+               END-IF.
+           IF TRANOPERATION = 'W' THEN
+               ADD 1 TO ATM-ENTRY-WCOUNT(ATM-FOUND-IDX)
+               ADD TRANAMOUNT TO ATM-ENTRY-WAMOUNT(ATM-FOUND-IDX)
+               END-IF.
+           IF TRANOPERATION = 'F' THEN
+               ADD 1 TO ATM-ENTRY-FCOUNT(ATM-FOUND-IDX)
+               ADD TRANAMOUNT TO ATM-ENTRY-FAMOUNT(ATM-FOUND-IDX)
+               END-IF.
+           IF TRANOPERATION = 'X' THEN
+               ADD 1 TO ATM-ENTRY-TCOUNT(ATM-FOUND-IDX)
+               ADD TRANAMOUNT TO ATM-ENTRY-TAMOUNT(ATM-FOUND-IDX)
+               END-IF.
+           GO TO RECON-SCAN-TRANS.
+
+       RECON-OPEN-SORTED.
+           OPEN INPUT SORTED.
+           GO TO RECON-SCAN-SORTED.
+
+       RECON-SCAN-SORTED.
+      *SORTED carries the same records as TRANSACTIONS, just reordered
+      *by account, so the grand totals built here match the per-ATM
+      *totals built above.
+           READ SORTED
+           AT END
+               CLOSE SORTED
+               GO TO RECON-PRINT
+           NOT AT END
+               IF SOPERATION = 'D' THEN
+                   ADD 1 TO RPT-D-COUNT
+                   ADD SAMOUNT TO RPT-D-AMOUNT
+                   END-IF
+               IF SOPERATION = 'W' THEN
+                   ADD 1 TO RPT-W-COUNT
+                   ADD SAMOUNT TO RPT-W-AMOUNT
+                   END-IF
+               IF SOPERATION = 'F' THEN
+                   ADD 1 TO RPT-F-COUNT
+                   ADD SAMOUNT TO RPT-F-AMOUNT
+                   END-IF
+               IF SOPERATION = 'X' THEN
+                   ADD 1 TO RPT-T-COUNT
+                   ADD SAMOUNT TO RPT-T-AMOUNT
+                   END-IF
+               IF SOPERATION = 'Y' THEN
+                   ADD 1 TO RPT-TIN-COUNT
+                   ADD SAMOUNT TO RPT-TIN-AMOUNT
+                   END-IF
+               GO TO RECON-SCAN-SORTED
+           END-READ.
+
+       RECON-PRINT.
+           DISPLAY "=> WRITE RECONCILIATION REPORT".
+           OPEN OUTPUT RECONREPT.
+
+           MOVE "DAILY RECONCILIATION REPORT" TO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE 1 TO ATM-IDX.
+           GO TO RECON-PRINT-ATM.
+
+       RECON-PRINT-ATM.
+           IF ATM-IDX > ATM-COUNT THEN
+               GO TO RECON-PRINT-TOTALS END-IF.
+
+           MOVE ATM-ENTRY-ID(ATM-IDX) TO ATMID-ED.
+           MOVE ATM-ENTRY-DCOUNT(ATM-IDX) TO RPT-COUNT-ED.
+           MOVE ATM-ENTRY-DAMOUNT(ATM-IDX) TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "ATM " DELIMITED BY SIZE
+               ATMID-ED DELIMITED BY SIZE
+               " DEPOSITS:    COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE ATM-ENTRY-WCOUNT(ATM-IDX) TO RPT-COUNT-ED.
+           MOVE ATM-ENTRY-WAMOUNT(ATM-IDX) TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "ATM " DELIMITED BY SIZE
+               ATMID-ED DELIMITED BY SIZE
+               " WITHDRAWALS: COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE ATM-ENTRY-FCOUNT(ATM-IDX) TO RPT-COUNT-ED.
+           MOVE ATM-ENTRY-FAMOUNT(ATM-IDX) TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "ATM " DELIMITED BY SIZE
+               ATMID-ED DELIMITED BY SIZE
+               " FOREIGN FEES: COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE ATM-ENTRY-TCOUNT(ATM-IDX) TO RPT-COUNT-ED.
+           MOVE ATM-ENTRY-TAMOUNT(ATM-IDX) TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "ATM " DELIMITED BY SIZE
+               ATMID-ED DELIMITED BY SIZE
+               " TRANSFERS:   COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           ADD 1 TO ATM-IDX.
+           GO TO RECON-PRINT-ATM.
+
+       RECON-PRINT-TOTALS.
+           MOVE RPT-D-COUNT TO RPT-COUNT-ED.
+           MOVE RPT-D-AMOUNT TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "TOTAL DEPOSITS:      COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE RPT-W-COUNT TO RPT-COUNT-ED.
+           MOVE RPT-W-AMOUNT TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "TOTAL WITHDRAWALS:   COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE RPT-F-COUNT TO RPT-COUNT-ED.
+           MOVE RPT-F-AMOUNT TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "TOTAL FOREIGN FEES:  COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+           MOVE RPT-T-COUNT TO RPT-COUNT-ED.
+           MOVE RPT-T-AMOUNT TO RPT-AMOUNT-ED.
+           MOVE SPACES TO RPTRECORD.
+           STRING "TOTAL TRANSFERS:     COUNT " DELIMITED BY SIZE
+               RPT-COUNT-ED DELIMITED BY SIZE
+               "  AMOUNT " DELIMITED BY SIZE
+               RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO RPTRECORD.
+           WRITE RPTRECORD.
+
+      *A transfer's debit leg ('X') and credit leg ('Y') should always
+      *match in count and amount; if they don't, something upstream
+      *wrote a transfer's two legs inconsistently and this run's
+      *totals need investigating before they're trusted.
+           MOVE SPACES TO RPTRECORD.
+           IF RPT-T-COUNT = RPT-TIN-COUNT
+                   AND RPT-T-AMOUNT = RPT-TIN-AMOUNT THEN
+               MOVE "TRANSFER DEBITS/CREDITS: BALANCED" TO RPTRECORD
+           ELSE
+               MOVE "TRANSFER DEBITS/CREDITS: OUT OF BALANCE"
+                   TO RPTRECORD
+               END-IF.
+           WRITE RPTRECORD.
+
+           CLOSE RECONREPT.
+           GO TO ARCHIVE-TRANS.
+
+       ARCHIVE-TRANS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY8.
+           STRING "transactions-" DELIMITED BY SIZE
+               TODAY8 DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO ARCHNAME.
+
+           OPEN INPUT TRANSACTIONS.
+           OPEN OUTPUT ARCHIVE.
+           GO TO ARCHIVE-COPY.
+
+       ARCHIVE-COPY.
+           READ TRANSACTIONS
+               NOT AT END
+                   MOVE TRANACC TO ARCACC
+                   MOVE TRANOPERATION TO ARCOPERATION
+                   MOVE TRANAMOUNT TO ARCAMOUNT
+                   MOVE TRANTIME TO ARCTIME
+                   MOVE TRANATMID TO ARCATMID
+                   WRITE ARCRECORD
+                   GO TO ARCHIVE-COPY
+               AT END
+                   CLOSE TRANSACTIONS
+                   CLOSE ARCHIVE
+           END-READ.
+
+      *The dated archive is complete and closed at this point, so the
+      *checkpoint is written here, before TRANSACTIONS is truncated
+      *below. That way a crash mid-truncation still leaves "ARCHIVED"
+      *on disk, and a resume lands on ARCHIVE-TRUNCATE (which only
+      *re-truncates, safe even if it already ran) instead of back on
+      *ARCHIVE-TRANS, which would reopen ARCHIVE OUTPUT and overwrite
+      *today's already-correct dated archive with an empty one.
+           MOVE "ARCHIVED" TO CHECKPOINT-STAGE.
+           PERFORM WRITE-CHECKPOINT.
+           GO TO ARCHIVE-TRUNCATE.
+
+       ARCHIVE-TRUNCATE.
+           OPEN OUTPUT TRANSACTIONS.
+           CLOSE TRANSACTIONS.
+           GO TO ROLLOVER-MASTER.
+
+       ROLLOVER-MASTER.
+      *Backs up the master file we read this run under a dated name
+      *before promoting updatedMaster.txt in its place, so tomorrow's
+      *run starts from today's posted balances automatically.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY8.
+           STRING "master-" DELIMITED BY SIZE
+               TODAY8 DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO MBAKNAME.
+           OPEN INPUT MASTER.
+           OPEN OUTPUT MASTERBAK.
+           GO TO ROLLOVER-BACKUP.
+
+       ROLLOVER-BACKUP.
+           READ MASTER
+               NOT AT END
+                   MOVE MRECORD TO MBAKRECORD
+                   WRITE MBAKRECORD
+                   GO TO ROLLOVER-BACKUP
+               AT END
+                   CLOSE MASTER
+                   CLOSE MASTERBAK
+      *The pre-rollover snapshot is safely on disk now, before MASTER
+      *is ever opened OUTPUT below, so checkpoint here: a resume from
+      *"BACKED-UP" skips straight to ROLLOVER-PROMOTE instead of
+      *re-reading whatever ROLLOVER-PROMOTE-COPY may already have
+      *partially overwritten master.txt with and backing that up
+      *under the same dated name as the real snapshot.
+                   MOVE "BACKED-UP" TO CHECKPOINT-STAGE
+                   PERFORM WRITE-CHECKPOINT
+                   GO TO ROLLOVER-PROMOTE
+           END-READ.
+
+       ROLLOVER-PROMOTE.
+           OPEN INPUT UMASTER.
+           OPEN OUTPUT MASTER.
+           GO TO ROLLOVER-PROMOTE-COPY.
+
+       ROLLOVER-PROMOTE-COPY.
+           READ UMASTER
+               NOT AT END
+                   MOVE UMNAME TO MNAME
+                   MOVE UMACC TO MACC
+                   MOVE UMPSWD TO MPSWD
+                   MOVE UMBALANCE TO MBALANCE
+                   MOVE UMFAILCOUNT TO MFAILCOUNT
+                   MOVE UMLOCKED TO MLOCKED
+                   MOVE UMDAILYLIMIT TO MDAILYLIMIT
+                   MOVE UMCLOSED TO MCLOSED
+                   MOVE UMHOMEATM TO MHOMEATM
+                   MOVE UMWDDATE TO MWDDATE
+                   MOVE UMWDTODAY TO MWDTODAY
+                   WRITE MRECORD
+                   GO TO ROLLOVER-PROMOTE-COPY
+               AT END
+                   CLOSE UMASTER
+                   CLOSE MASTER
+                   MOVE 'Y' TO CHECKPOINT-CLEAR
+                   GO TO FAREWELL
+           END-READ.
+
+       WRITE-CHECKPOINT.
+      *Overwrites checkpoint.txt with the single stage name just
+      *completed, so a rerun after a crash knows where to resume.
+           OPEN OUTPUT CHECKPT.
+           MOVE CHECKPOINT-STAGE TO CKRECORD.
+           WRITE CKRECORD.
+           CLOSE CHECKPT.
+
        FAREWELL.
+      *Only the true end-to-end completion path (the bottom of
+      *ROLLOVER-PROMOTE-COPY) sets CHECKPOINT-CLEAR, so an early
+      *bail-out earlier in the chain (e.g. CHECKFILE's error branches)
+      *reaches FAREWELL without erasing a checkpoint a later rerun
+      *still needs.
+           IF CHECKPOINT-CLEAR = 'Y' THEN
+               OPEN OUTPUT CHECKPT
+               CLOSE CHECKPT
+               END-IF.
            DISPLAY "=> ALL DONE SUCCESSFULLY".
            STOP RUN.
 
        END PROGRAM central.
-       
