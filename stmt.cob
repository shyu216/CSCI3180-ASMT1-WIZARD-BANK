@@ -0,0 +1,165 @@
+      *
+      *CSCI3180 Principles of Programming Languages
+      *
+      *--- Declaration ---
+      *
+      *I declare that the assignment here submitted is original except for source
+      *material explicitly acknowledged. I also acknowledge that I am aware of
+      *University policy and regulations on honesty in academic work, and of the
+      *disciplinary guidelines and procedures applicable to breaches of such policy
+      *and regulations, as contained in the website
+      *    http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      *Assignment 1
+      *Name : YU Si Hong
+      *Student ID : 1155141630
+      *Email Addr : 1155141630@link.cuhk.edu.hk
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stmt.
+       AUTHOR. YU SIHONG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO 'master.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS MS.
+      *ledger.txt (appended to by atms.cob's WRITE-TRAN) holds every
+      *transaction ever posted, unlike transSorted.txt, which
+      *central.cob's nightly SORT overwrites with only the latest
+      *day's postings — a statement needs the account's whole history,
+      *not just today's.
+           SELECT OPTIONAL TRANSTMT ASSIGN TO 'ledger.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS TS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER
+           RECORD CONTAINS 90 CHARACTERS.
+           COPY 'MRECORD.cpy'.
+       FD TRANSTMT
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY 'TRECORD.cpy'
+               REPLACING ==XXRECORD== BY ==SRECORD==
+                         ==XXACC== BY ==SACC==
+                         ==XXOPERATION== BY ==SOPERATION==
+                         ==XXAMOUNT== BY ==SAMOUNT==
+                         ==XXTIME== BY ==STIME==
+                         ==XXATMID== BY ==SATMID==.
+
+       WORKING-STORAGE SECTION.
+       77 MS PIC X(02) VALUE SPACES.
+       77 TS PIC X(02) VALUE SPACES.
+       01 TARGETACC PIC 9(16).
+       01 AMOUNT-ED PIC ZZZZZ9.99.
+      *CURRENT-BALANCE is MASTER's balance as of today; NET-CHANGE is
+      *the account's net movement across the whole of ledger.txt,
+      *used to back into the balance the account held just before its
+      *first listed transaction so PRINT-TRANS can then run the
+      *balance forward, one transaction at a time, the way a real
+      *passbook does.
+       01 CURRENT-BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE
+           VALUE 0.
+       01 NET-CHANGE PIC S9(13)V9(2) SIGN LEADING SEPARATE VALUE 0.
+       01 RUNNING-BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE
+           VALUE 0.
+       01 RUNBAL-ED PIC -(13)9.99.
+
+       PROCEDURE DIVISION.
+       WELCOME.
+           DISPLAY "#########################################".
+           DISPLAY " #                                     #".
+           DISPLAY " #        ACCOUNT STATEMENT PRINT       #".
+           DISPLAY " #                                     #".
+           DISPLAY "#########################################".
+
+       ACCOUNT-LOOKUP.
+           DISPLAY "=> ACCOUNT NUMBER".
+           ACCEPT TARGETACC.
+           OPEN INPUT MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               CLOSE MASTER
+               GO TO FAREWELL END-IF.
+           GO TO SCAN-MASTER.
+
+       SCAN-MASTER.
+           READ MASTER
+           AT END
+               DISPLAY "=> ACCOUNT NOT FOUND"
+               CLOSE MASTER
+               GO TO FAREWELL
+           NOT AT END IF MACC = TARGETACC THEN
+                   DISPLAY "=> NAME: ", MNAME
+                   DISPLAY "=> ACCOUNT NUMBER: ", MACC
+                   DISPLAY "=> CURRENT BALANCE: ", MBALANCE
+                   MOVE MBALANCE TO CURRENT-BALANCE
+                   CLOSE MASTER
+                   GO TO PRETOTAL-OPEN
+                   END-IF
+               GO TO SCAN-MASTER
+           END-READ.
+
+       PRETOTAL-OPEN.
+      *First pass over ledger.txt: total this account's net
+      *movement so PRINT-TRANS-OPEN can derive the balance the
+      *account held before its earliest listed transaction.
+           OPEN INPUT TRANSTMT.
+           IF TS NOT = "00" THEN
+               DISPLAY "=> NO TRANSACTION HISTORY AVAILABLE"
+               GO TO FAREWELL END-IF.
+           GO TO PRETOTAL-SCAN.
+
+       PRETOTAL-SCAN.
+           READ TRANSTMT
+           AT END
+               CLOSE TRANSTMT
+               GO TO PRINT-TRANS-OPEN
+           NOT AT END IF SACC = TARGETACC THEN
+                   IF SOPERATION = 'D' OR SOPERATION = 'Y' THEN
+                       ADD SAMOUNT TO NET-CHANGE
+                       END-IF
+                   IF SOPERATION = 'W' OR SOPERATION = 'X'
+                           OR SOPERATION = 'F' THEN
+                       SUBTRACT SAMOUNT FROM NET-CHANGE
+                       END-IF
+                   END-IF
+               GO TO PRETOTAL-SCAN
+           END-READ.
+
+       PRINT-TRANS-OPEN.
+           DISPLAY "=> TRANSACTION HISTORY".
+           COMPUTE RUNNING-BALANCE = CURRENT-BALANCE - NET-CHANGE.
+           OPEN INPUT TRANSTMT.
+           GO TO PRINT-TRANS.
+
+       PRINT-TRANS.
+           READ TRANSTMT
+           AT END
+               CLOSE TRANSTMT
+               GO TO FAREWELL
+           NOT AT END IF SACC = TARGETACC THEN
+                   IF SOPERATION = 'D' OR SOPERATION = 'Y' THEN
+                       ADD SAMOUNT TO RUNNING-BALANCE
+                       END-IF
+                   IF SOPERATION = 'W' OR SOPERATION = 'X'
+                           OR SOPERATION = 'F' THEN
+                       SUBTRACT SAMOUNT FROM RUNNING-BALANCE
+                       END-IF
+                   MOVE SAMOUNT TO AMOUNT-ED
+                   MOVE RUNNING-BALANCE TO RUNBAL-ED
+                   DISPLAY "=> ", STIME, "  ", SOPERATION,
+                       "  ", AMOUNT-ED, "  ATM ", SATMID,
+                       "  BALANCE ", RUNBAL-ED
+                   END-IF
+               GO TO PRINT-TRANS
+           END-READ.
+
+       FAREWELL.
+           DISPLAY "=> DONE".
+           STOP RUN.
+
+       END PROGRAM stmt.
