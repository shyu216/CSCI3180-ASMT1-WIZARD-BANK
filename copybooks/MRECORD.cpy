@@ -0,0 +1,19 @@
+      *MRECORD - shared customer master record layout.
+      *Used by atms.cob, central.cob, maint.cob and stmt.cob so that
+      *every program that touches master.txt agrees on the layout.
+       01 MRECORD.
+           02 MNAME PIC A(20).
+           02 MACC PIC 9(16).
+           02 MPSWD PIC 9(6).
+           02 MBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           02 MFAILCOUNT PIC 9(1).
+           02 MLOCKED PIC X(1).
+           02 MDAILYLIMIT PIC 9(7)V9(2).
+           02 MCLOSED PIC X(1).
+           02 MHOMEATM PIC 9(3).
+      *Date (YYYYMMDD) and running total of the day's withdrawals,
+      *so a same-day daily withdrawal limit survives the CONTI->
+      *READACC re-login loop instead of resetting every time the
+      *customer chooses to keep transacting.
+           02 MWDDATE PIC 9(8).
+           02 MWDTODAY PIC 9(7)V9(2).
