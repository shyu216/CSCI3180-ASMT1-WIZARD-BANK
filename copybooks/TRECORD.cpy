@@ -0,0 +1,13 @@
+      *TRECORD - shared ATM transaction record layout. Copied with
+      *REPLACING so the raw transaction feed, the sort/merge work
+      *files, and the dated archive in atms.cob, central.cob and
+      *stmt.cob all agree on the same fields while each FD still gets
+      *its own record name. XXATMID identifies which ATM originated
+      *the transaction now that ATMs are no longer limited to two
+      *hardcoded terminals.
+       01 XXRECORD.
+           02 XXACC PIC 9(16).
+           02 XXOPERATION PIC A(1).
+           02 XXAMOUNT PIC 9(5)V9(2).
+           02 XXTIME PIC 9(15).
+           02 XXATMID PIC 9(3).
