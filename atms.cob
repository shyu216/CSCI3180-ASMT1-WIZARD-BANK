@@ -26,46 +26,86 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS MS.
       *https://stackoverflow.com/questions/61684092/cobol-file-not-found-while-opening-a-file
-           SELECT OPTIONAL TRANS711 ASSIGN TO 'trans711.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OPTIONAL TRANS713 ASSIGN TO 'trans713.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.           
+      *One shared log for every ATM's transactions, tagged with the
+      *originating ATM's ID, instead of a separate hardcoded file per
+      *terminal.
+           SELECT OPTIONAL TRANSACTIONS ASSIGN TO 'transactions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS TRANS.
+      *Audit trail of failed login attempts (account not found or
+      *wrong password), appended to the same way TRANSACTIONS is.
+           SELECT OPTIONAL AUDITLOG ASSIGN TO 'auditlog.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS AUDS.
+      *Permanent, append-only record of every transaction ever
+      *written, kept alongside the daily TRANSACTIONS working file
+      *(which central.cob truncates every night). stmt.cob reads this
+      *one for an account's full history, since transSorted.txt only
+      *ever holds the most recent day's postings.
+           SELECT OPTIONAL LEDGER ASSIGN TO 'ledger.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS LDS.
 
        DATA DIVISION.
        FILE SECTION.
        FD MASTER
-           RECORD CONTAINS 58 CHARACTERS.
-       01 MRECORD.
-           02 MNAME PIC A(20).
-           02 MACC PIC 9(16).
-           02 MPSWD PIC 9(6).
-           02 MBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           RECORD CONTAINS 90 CHARACTERS.
+           COPY 'MRECORD.cpy'.
       *https://www.ibm.com/docs/en/cobol-zos/4.2?topic=data-examples-numeric-internal-representation
-       FD TRANS711
-           RECORD CONTAINS 29 CHARACTERS.
-       01 T1RECORD.
-              02 T1ACC PIC 9(16).
-              02 T1OPERATION PIC A(1).
-              02 T1AMOUNT PIC 9(5)V9(2).
-              02 T1TIME PIC 9(5).
-       FD TRANS713
-           RECORD CONTAINS 29 CHARACTERS.
-       01 T3RECORD.
-              02 T3ACC PIC 9(16).
-              02 T3OPERATION PIC A(1).
-              02 T3AMOUNT PIC 9(5)V9(2).
-              02 T3TIME PIC 9(5).
+       FD TRANSACTIONS
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY 'TRECORD.cpy'
+               REPLACING ==XXRECORD== BY ==TRANRECORD==
+                         ==XXACC== BY ==TRANACC==
+                         ==XXOPERATION== BY ==TRANOPERATION==
+                         ==XXAMOUNT== BY ==TRANAMOUNT==
+                         ==XXTIME== BY ==TRANTIME==
+                         ==XXATMID== BY ==TRANATMID==.
+       FD AUDITLOG
+           RECORD CONTAINS 35 CHARACTERS.
+       01 AUDRECORD.
+           02 AUDACC PIC 9(16).
+           02 AUDREASON PIC A(1).
+           02 AUDTIME PIC 9(15).
+           02 AUDATMID PIC 9(3).
+       FD LEDGER
+           RECORD CONTAINS 42 CHARACTERS.
+           COPY 'TRECORD.cpy'
+               REPLACING ==XXRECORD== BY ==LEDRECORD==
+                         ==XXACC== BY ==LEDACC==
+                         ==XXOPERATION== BY ==LEDOPERATION==
+                         ==XXAMOUNT== BY ==LEDAMOUNT==
+                         ==XXTIME== BY ==LEDTIME==
+                         ==XXATMID== BY ==LEDATMID==.
        WORKING-STORAGE SECTION.
-       01 ATM PIC 9.
+       01 ATMID PIC 9(3).
        01 OPE PIC A.
        01 OPE2 PIC A.
        01 ACC1 PIC 9(16).
        01 ACC2 PIC 9(16).
        01 AMOUNT PIC 9(5)V9(2).
        01 PSWD PIC 9(6).
-       01 STAMP PIC 9(5) VALUE 0.
+      *SEQNO breaks ties between stamps taken within the same second;
+      *TSDATE/STAMPVAL are scratch fields for GET-STAMP below.
+       01 SEQNO PIC 9(1) VALUE 0.
+       01 TSDATE PIC 9(14).
+       01 STAMPVAL PIC 9(15).
        01 TBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       01 WDTODAY PIC 9(7)V9(2) VALUE 0.
+       01 HOMEATM PIC 9(3).
+      *Today's date, used to decide whether MWDTODAY on the master
+      *record still applies or whether a new day has started.
+       01 TODAY8 PIC 9(8).
+      *Set when the account's balance is negative at login, routing
+      *the session to a deposit-only menu instead of the full one.
+       01 RESTRICTED PIC X(1) VALUE 'N'.
+      *Flat surcharge charged on a withdrawal made away from the
+      *account's home ATM.
+       01 FEE-AMOUNT PIC 9(5)V9(2) VALUE 2.50.
        77 MS PIC X(02) VALUE SPACES.
+       77 TRANS PIC X(02) VALUE SPACES.
+       77 AUDS PIC X(02) VALUE SPACES.
+       77 LDS PIC X(02) VALUE SPACES.
 
        PROCEDURE DIVISION.
        WELCOME.
@@ -74,85 +114,150 @@
            DISPLAY " #         WELCOME TO THE BANK         #".
            DISPLAY " #                                     #".
            DISPLAY "#########################################".
-           OPEN OUTPUT TRANS711.
-           OPEN OUTPUT TRANS713.
+           OPEN EXTEND TRANSACTIONS.
+           IF TRANS NOT = "00" AND TRANS NOT = "05" THEN
+               DISPLAY "=> ERROR IN OPENING TRANSACTIONS FILE WITH "
+                   , "STATUS ", TRANS
+               STOP RUN
+               END-IF.
+           OPEN EXTEND AUDITLOG.
+           IF AUDS NOT = "00" AND AUDS NOT = "05" THEN
+               DISPLAY "=> ERROR IN OPENING AUDITLOG FILE WITH "
+                   , "STATUS ", AUDS
+               STOP RUN
+               END-IF.
+           OPEN EXTEND LEDGER.
+           IF LDS NOT = "00" AND LDS NOT = "05" THEN
+               DISPLAY "=> ERROR IN OPENING LEDGER FILE WITH "
+                   , "STATUS ", LDS
+               STOP RUN
+               END-IF.
 
        MAIN-PROCEDURE.
-           DISPLAY "=> PLEASE CHOOSE THE ATM".
-           DISPLAY "=> PRESS 1 FOR ATM 711".
-           DISPLAY "=> PRESS 2 FOR ATM 713".
-           ACCEPT ATM.
-           IF ATM = 1 THEN GO TO READACC END-IF.
-           IF ATM = 2 THEN GO TO READACC END-IF.
-           DISPLAY "=> INVALID INPUT".
-           GO TO MAIN-PROCEDURE.
+           DISPLAY "=> PLEASE ENTER THIS ATM'S ID".
+           ACCEPT ATMID.
+           IF ATMID = 0 THEN
+               DISPLAY "=> INVALID INPUT"
+               GO TO MAIN-PROCEDURE
+               END-IF.
+           GO TO READACC.
 
        READACC.
            DISPLAY "=> ACCOUNT".
            ACCEPT ACC1.
            DISPLAY "=> PASSWORD".
            ACCEPT PSWD.
-           OPEN INPUT MASTER.
-           IF MS NOT = "00" THEN 
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
                DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
                    , MS
-               GO TO FAREWELL END-IF. 
+               GO TO FAREWELL END-IF.
       *https://ibmmainframes.com/references/a27.html
            GO TO CMPACC.
 
        CMPACC.
            READ MASTER
            AT END DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+               MOVE 'N' TO AUDREASON
+               PERFORM GET-STAMP
+               PERFORM WRITE-AUDIT
                CLOSE MASTER
                GO TO READACC
-           NOT AT END IF ACC1 = MACC THEN 
-               IF PSWD = MPSWD THEN 
-                   IF MBALANCE IS NEGATIVE THEN
-                       DISPLAY "=> NEGATIVE REMAINS TRANSACTION ABORT"
-                       CLOSE MASTER
-                       GO TO MAIN-PROCEDURE 
-                       END-IF
-                   CLOSE MASTER
-                   MOVE MBALANCE TO TBALANCE
-                   GO TO READOPE
-                   END-IF 
+           NOT AT END IF ACC1 = MACC THEN
+               GO TO CMPACC-FOUND
                END-IF
                GO TO CMPACC
            END-READ.
 
+       CMPACC-FOUND.
+           IF MCLOSED = 'Y' THEN
+               DISPLAY "=> ACCOUNT CLOSED"
+               CLOSE MASTER
+               GO TO READACC
+               END-IF.
+           IF MLOCKED = 'Y' THEN
+               DISPLAY "=> ACCOUNT LOCKED, SEE BRANCH STAFF"
+               CLOSE MASTER
+               GO TO READACC
+               END-IF.
+           IF PSWD NOT = MPSWD THEN
+               ADD 1 TO MFAILCOUNT
+               MOVE 'P' TO AUDREASON
+               PERFORM GET-STAMP
+               PERFORM WRITE-AUDIT
+               IF MFAILCOUNT >= 3 THEN
+                   MOVE 'Y' TO MLOCKED
+                   DISPLAY "=> ACCOUNT LOCKED, SEE BRANCH STAFF"
+               ELSE
+                   DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+                   END-IF
+               REWRITE MRECORD
+               CLOSE MASTER
+               GO TO READACC
+               END-IF.
+           MOVE 0 TO MFAILCOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY8.
+           IF MWDDATE NOT = TODAY8 THEN
+               MOVE TODAY8 TO MWDDATE
+               MOVE 0 TO MWDTODAY
+               END-IF.
+           REWRITE MRECORD.
+           IF MBALANCE IS NEGATIVE THEN
+               MOVE 'Y' TO RESTRICTED
+           ELSE
+               MOVE 'N' TO RESTRICTED
+               END-IF.
+           CLOSE MASTER.
+           MOVE MBALANCE TO TBALANCE.
+           MOVE MHOMEATM TO HOMEATM.
+           MOVE MWDTODAY TO WDTODAY.
+           IF RESTRICTED = 'Y' THEN
+               DISPLAY "=> NEGATIVE BALANCE: DEPOSIT-ONLY ACCESS"
+               GO TO RESTRICTED-READOPE
+               END-IF.
+           GO TO READOPE.
+
        READOPE.
            DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
            DISPLAY "=> PRESS D FOR DEPOSIT".
            DISPLAY "=> PRESS W FOR WITHDRWAL".
            DISPLAY "=> PRESS T FOR TRANSFER".
+           DISPLAY "=> PRESS B FOR BALANCE".
            ACCEPT OPE.
            IF OPE = 'D' THEN GO TO OPED END-IF.
            IF OPE = 'W' THEN GO TO OPEW END-IF.
            IF OPE = 'T' THEN GO TO OPET END-IF.
+           IF OPE = 'B' THEN GO TO OPEB END-IF.
            DISPLAY "=> INVALID INPUT".
            GO TO READOPE.
 
+       RESTRICTED-READOPE.
+           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
+           DISPLAY "=> PRESS D FOR DEPOSIT".
+           DISPLAY "=> PRESS B FOR BALANCE".
+           ACCEPT OPE.
+           IF OPE = 'D' THEN GO TO OPED END-IF.
+           IF OPE = 'B' THEN GO TO OPEB END-IF.
+           DISPLAY "=> INVALID INPUT".
+           GO TO RESTRICTED-READOPE.
+
+       OPEB.
+           DISPLAY "=> YOUR BALANCE IS ", TBALANCE.
+           GO TO CONTI.
+
        OPED.
            DISPLAY "=> AMOUNT".
            ACCEPT AMOUNT.
-           IF AMOUNT IS POSITIVE THEN 
+           IF AMOUNT IS POSITIVE THEN
                DISPLAY "=> DEPOSIT ", AMOUNT, " TO ", ACC2
-               IF ATM = 1 THEN 
-                   MOVE ACC1 TO T1ACC
-                   MOVE 'D' TO T1OPERATION
-                   MOVE AMOUNT TO T1AMOUNT
-                   MOVE STAMP TO T1TIME
-                   WRITE T1RECORD
-                   END-IF
-               IF ATM = 2 THEN
-                   MOVE ACC1 TO T3ACC
-                   MOVE 'D' TO T3OPERATION
-                   MOVE AMOUNT TO T3AMOUNT
-                   MOVE STAMP TO T3TIME
-                   WRITE T3RECORD
-                   END-IF
-               ADD 1 TO STAMP
-               GO TO CONTI 
+               MOVE ACC1 TO TRANACC
+               MOVE 'D' TO TRANOPERATION
+               MOVE AMOUNT TO TRANAMOUNT
+               PERFORM GET-STAMP
+               PERFORM WRITE-TRAN
+               ADD AMOUNT TO TBALANCE
+               ADD AMOUNT TO MBALANCE
+               GO TO SYNC-MASTER
                END-IF.
            DISPLAY "=> INVALID INPUT".
            GO TO OPED.
@@ -164,27 +269,38 @@
                DISPLAY "=> INVALID INPUT"
                GO TO OPEW
                END-IF.
-           IF AMOUNT > MBALANCE THEN
-               DISPLAY "=> INSUFFICIENT BALANCE"
+      *A withdrawal from a foreign ATM also costs FEE-AMOUNT, so the
+      *affordability check must cover AMOUNT plus that fee whenever it
+      *will apply — otherwise a withdrawal the system approves as
+      *affordable could still drive the balance negative on its own,
+      *via the fee POST-FOREIGN-FEE charges right after.
+           IF ATMID NOT = HOMEATM THEN
+               IF AMOUNT + FEE-AMOUNT > TBALANCE THEN
+                   DISPLAY "=> INSUFFICIENT BALANCE FOR WITHDRAWAL "
+                       , "PLUS FOREIGN ATM FEE"
+                   GO TO OPEW
+                   END-IF
+           ELSE
+               IF AMOUNT > TBALANCE THEN
+                   DISPLAY "=> INSUFFICIENT BALANCE"
+                   GO TO OPEW
+                   END-IF
+               END-IF.
+           IF WDTODAY + AMOUNT > MDAILYLIMIT THEN
+               DISPLAY "=> DAILY WITHDRAWAL LIMIT EXCEEDED"
                GO TO OPEW
                END-IF.
            DISPLAY "=> WITHDRAW ", AMOUNT, " TO ", ACC1.
-           IF ATM = 1 THEN 
-               MOVE ACC1 TO T1ACC
-               MOVE 'W' TO T1OPERATION
-               MOVE AMOUNT TO T1AMOUNT
-               MOVE STAMP TO T1TIME
-               WRITE T1RECORD
-               END-IF.
-           IF ATM = 2 THEN
-               MOVE ACC1 TO T3ACC
-               MOVE 'W' TO T3OPERATION
-               MOVE AMOUNT TO T3AMOUNT
-               MOVE STAMP TO T3TIME
-               WRITE T3RECORD
-               END-IF.
-           ADD 1 TO STAMP.
-           GO TO CONTI. 
+           MOVE ACC1 TO TRANACC.
+           MOVE 'W' TO TRANOPERATION.
+           MOVE AMOUNT TO TRANAMOUNT.
+           PERFORM GET-STAMP.
+           PERFORM WRITE-TRAN.
+           SUBTRACT AMOUNT FROM TBALANCE.
+           SUBTRACT AMOUNT FROM MBALANCE.
+           ADD AMOUNT TO WDTODAY.
+           PERFORM POST-FOREIGN-FEE.
+           GO TO SYNC-MASTER.
 
        OPET.
            DISPLAY "=> TARGET ACCOUNT".
@@ -219,43 +335,102 @@
                DISPLAY "=> INVALID INPUT"
                GO TO OPET2
                END-IF.
-           IF AMOUNT > TBALANCE THEN
-               DISPLAY "=> INSUFFICIENT BALANCE"
+      *Same reasoning as OPEW: a transfer out through a foreign ATM
+      *also costs FEE-AMOUNT, so it must be affordable too.
+           IF ATMID NOT = HOMEATM THEN
+               IF AMOUNT + FEE-AMOUNT > TBALANCE THEN
+                   DISPLAY "=> INSUFFICIENT BALANCE FOR TRANSFER "
+                       , "PLUS FOREIGN ATM FEE"
+                   GO TO OPET2
+                   END-IF
+           ELSE
+               IF AMOUNT > TBALANCE THEN
+                   DISPLAY "=> INSUFFICIENT BALANCE"
+                   GO TO OPET2
+                   END-IF
+               END-IF.
+           IF WDTODAY + AMOUNT > MDAILYLIMIT THEN
+               DISPLAY "=> DAILY WITHDRAWAL LIMIT EXCEEDED"
                GO TO OPET2
                END-IF.
            DISPLAY "=> WITHDRAW ", AMOUNT, " TO ", ACC1.
-           IF ATM = 1 THEN 
-               MOVE ACC1 TO T1ACC
-               MOVE 'W' TO T1OPERATION
-               MOVE AMOUNT TO T1AMOUNT
-               MOVE STAMP TO T1TIME
-               WRITE T1RECORD
-               END-IF.
-           IF ATM = 2 THEN
-               MOVE ACC1 TO T3ACC
-               MOVE 'W' TO T3OPERATION
-               MOVE AMOUNT TO T3AMOUNT
-               MOVE STAMP TO T3TIME
-               WRITE T3RECORD
-               END-IF.
-           ADD 1 TO STAMP.
+      *TRANOPERATION 'X'/'Y' mark the two legs of one transfer so
+      *central.cob's reconciliation report can count transfers
+      *separately instead of folding them into plain deposits and
+      *withdrawals.
+           MOVE ACC1 TO TRANACC.
+           MOVE 'X' TO TRANOPERATION.
+           MOVE AMOUNT TO TRANAMOUNT.
+           PERFORM GET-STAMP.
+           PERFORM WRITE-TRAN.
+           SUBTRACT AMOUNT FROM TBALANCE.
+           SUBTRACT AMOUNT FROM MBALANCE.
+           ADD AMOUNT TO WDTODAY.
+           PERFORM POST-FOREIGN-FEE.
            DISPLAY "=> DEPOSIT ", AMOUNT, " TO ", ACC2.
-           IF ATM = 1 THEN 
-               MOVE ACC2 TO T1ACC
-               MOVE 'D' TO T1OPERATION
-               MOVE AMOUNT TO T1AMOUNT
-               MOVE STAMP TO T1TIME
-               WRITE T1RECORD
-               END-IF.
-           IF ATM = 2 THEN
-               MOVE ACC2 TO T3ACC
-               MOVE 'D' TO T3OPERATION
-               MOVE AMOUNT TO T3AMOUNT
-               MOVE STAMP TO T3TIME
-               WRITE T3RECORD
-               END-IF.
-           ADD 1 TO STAMP.
-           GO TO CONTI. 
+           MOVE ACC2 TO TRANACC.
+           MOVE 'Y' TO TRANOPERATION.
+           MOVE AMOUNT TO TRANAMOUNT.
+           PERFORM GET-STAMP.
+           PERFORM WRITE-TRAN.
+           GO TO SYNC-MASTER-CREDIT.
+
+       SYNC-MASTER.
+      *Rewrites this session's running balance and today's withdrawal
+      *total back to master.txt right after every balance-affecting
+      *operation, so CONTI's re-login through READACC picks up the
+      *true running total instead of the stale balance/limit that was
+      *read when the session first logged in.
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO FAREWELL END-IF.
+           GO TO SYNC-SCAN.
+
+       SYNC-SCAN.
+           READ MASTER
+           AT END
+               CLOSE MASTER
+               GO TO CONTI
+           NOT AT END IF MACC = ACC1 THEN
+                   MOVE TBALANCE TO MBALANCE
+                   MOVE TODAY8 TO MWDDATE
+                   MOVE WDTODAY TO MWDTODAY
+                   REWRITE MRECORD
+                   CLOSE MASTER
+                   GO TO CONTI
+                   END-IF
+               GO TO SYNC-SCAN
+           END-READ.
+
+       SYNC-MASTER-CREDIT.
+      *A transfer's credit leg posts to ACC2, a different account
+      *than the session's own (ACC1), so it needs its own scan/
+      *REWRITE pass rather than SYNC-SCAN's ACC1 match — otherwise
+      *the receiving account's master.txt balance stays stale until
+      *the overnight batch, even though the paying account's side is
+      *already live-synced.
+           OPEN I-O MASTER.
+           IF MS NOT = "00" THEN
+               DISPLAY "=> ERROR IN OPENING MASTER FILE WITH STATUS "
+                   , MS
+               GO TO FAREWELL END-IF.
+           GO TO SYNC-SCAN-CREDIT.
+
+       SYNC-SCAN-CREDIT.
+           READ MASTER
+           AT END
+               CLOSE MASTER
+               GO TO SYNC-MASTER
+           NOT AT END IF MACC = ACC2 THEN
+                   ADD AMOUNT TO MBALANCE
+                   REWRITE MRECORD
+                   CLOSE MASTER
+                   GO TO SYNC-MASTER
+                   END-IF
+               GO TO SYNC-SCAN-CREDIT
+           END-READ.
 
        CONTI.
            DISPLAY "=> CONTINUE?".
@@ -272,11 +447,60 @@
            DISPLAY " #                                     #".
            DISPLAY " #           HAVE A NICE DAY           #".
            DISPLAY " #                                     #".
-           DISPLAY "#########################################". 
-           
-           CLOSE TRANS711.
-           CLOSE TRANS713.
-           STOP RUN. 
+           DISPLAY "#########################################".
+
+           CLOSE TRANSACTIONS.
+           CLOSE AUDITLOG.
+           CLOSE LEDGER.
+           STOP RUN.
+
+       GET-STAMP.
+      *Builds an ever-increasing transaction stamp out of the real
+      *calendar date/time so records from different days or sessions
+      *sort in true chronological order once central.cob merges them.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TSDATE.
+           COMPUTE STAMPVAL = TSDATE * 10 + SEQNO.
+           ADD 1 TO SEQNO.
+           IF SEQNO > 9 THEN MOVE 0 TO SEQNO END-IF.
+
+       WRITE-TRAN.
+      *One shared write path for every transaction, tagging it with
+      *this terminal's ATM-ID instead of branching on a hardcoded
+      *ATM number per file. Also appends the same record to LEDGER,
+      *the permanent history stmt.cob reads from, since TRANSACTIONS
+      *itself is truncated every night by central.cob.
+           MOVE STAMPVAL TO TRANTIME.
+           MOVE ATMID TO TRANATMID.
+           WRITE TRANRECORD.
+           MOVE TRANACC TO LEDACC.
+           MOVE TRANOPERATION TO LEDOPERATION.
+           MOVE TRANAMOUNT TO LEDAMOUNT.
+           MOVE TRANTIME TO LEDTIME.
+           MOVE TRANATMID TO LEDATMID.
+           WRITE LEDRECORD.
+
+       WRITE-AUDIT.
+      *Logs a failed login attempt; AUDREASON is set by the caller
+      *('N' account not found, 'P' wrong password) before this runs.
+           MOVE ACC1 TO AUDACC.
+           MOVE STAMPVAL TO AUDTIME.
+           MOVE ATMID TO AUDATMID.
+           WRITE AUDRECORD.
+
+       POST-FOREIGN-FEE.
+      *Charges a flat surcharge, posted as its own 'F' transaction,
+      *whenever a withdrawal is made from an ATM other than the
+      *account's home ATM.
+           IF ATMID NOT = HOMEATM THEN
+               DISPLAY "=> FOREIGN ATM FEE ", FEE-AMOUNT, " APPLIED"
+               MOVE ACC1 TO TRANACC
+               MOVE 'F' TO TRANOPERATION
+               MOVE FEE-AMOUNT TO TRANAMOUNT
+               PERFORM GET-STAMP
+               PERFORM WRITE-TRAN
+               SUBTRACT FEE-AMOUNT FROM TBALANCE
+               SUBTRACT FEE-AMOUNT FROM MBALANCE
+               END-IF.
 
        END PROGRAM atms.
        
